@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGH-SCORE-FILE ASSIGN TO "HISCORE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HS-KEY
+               FILE STATUS IS HS-FILE-STATUS.
+           SELECT STATS-FILE ASSIGN TO "TTTSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ST-PLAYER-NAME
+               FILE STATUS IS ST-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIGH-SCORE-FILE.
+       01  HIGH-SCORE-RECORD.
+           05 HS-KEY.
+               10 HS-OPERATOR-ID PIC X(08).
+               10 HS-SEQ-NO PIC 9(06).
+           05 HS-DATE PIC X(08).
+           05 HS-SCORE PIC 9(03).
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05 ST-PLAYER-NAME PIC X(8).
+           05 ST-WINS PIC 9(4) COMP.
+           05 ST-LOSSES PIC 9(4) COMP.
+           05 ST-DRAWS PIC 9(4) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  HS-FILE-STATUS PIC X(2) VALUE SPACES.
+       01  HS-EOF-SWITCH PIC 9 VALUE 0.
+           88 HS-EOF VALUE 1.
+       01  HS-SESSION-COUNT PIC 9(6) COMP VALUE 0.
+       01  HS-TOP-SCORE PIC 9(03) VALUE 0.
+       01  HS-TOP-OPERATOR PIC X(08) VALUE SPACES.
+       01  RPT-TODAY PIC X(08) VALUE SPACES.
+
+       01  ST-FILE-STATUS PIC X(2) VALUE SPACES.
+       01  ST-EOF-SWITCH PIC 9 VALUE 0.
+           88 ST-EOF VALUE 1.
+       01  ST-PLAYER-COUNT PIC 9(4) COMP VALUE 0.
+       01  ST-GAME-SUM PIC 9(6) COMP VALUE 0.
+       01  ST-GAME-TOTAL PIC 9(6) COMP VALUE 0.
+
+       01  TOTAL-SESSIONS PIC 9(6) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       DISPLAY "==== DAILY ARCADE USAGE REPORT ====".
+       MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-TODAY.
+       PERFORM SUMMARIZE-HIGH-SCORES.
+       PERFORM SUMMARIZE-TICTACTOE.
+       PERFORM PRINT-TOTALS.
+       STOP RUN.
+
+       SUMMARIZE-HIGH-SCORES SECTION.
+           MOVE 0 TO HS-EOF-SWITCH.
+           OPEN INPUT HIGH-SCORE-FILE.
+           IF HS-FILE-STATUS = "00" THEN
+                 PERFORM UNTIL HS-EOF
+                       READ HIGH-SCORE-FILE NEXT RECORD
+                             AT END
+                                   MOVE 1 TO HS-EOF-SWITCH
+                             NOT AT END
+                                   IF HS-DATE = RPT-TODAY THEN
+                                         ADD 1 TO HS-SESSION-COUNT
+                                         IF HS-SCORE > HS-TOP-SCORE THEN
+                                               MOVE HS-SCORE TO
+                                                     HS-TOP-SCORE
+                                               MOVE HS-OPERATOR-ID TO
+                                                     HS-TOP-OPERATOR
+                                         END-IF
+                                   END-IF
+                       END-READ
+                 END-PERFORM
+                 CLOSE HIGH-SCORE-FILE
+           END-IF.
+
+           DISPLAY "SNOBOL SESSIONS PLAYED TODAY: " HS-SESSION-COUNT.
+           DISPLAY "SNOBOL TOP SCORE TODAY: " HS-TOP-SCORE " BY "
+                 HS-TOP-OPERATOR.
+
+       SUMMARIZE-TICTACTOE SECTION.
+           MOVE 0 TO ST-EOF-SWITCH.
+           DISPLAY "TICTACTOE STANDINGS (ALL-TIME):".
+           OPEN INPUT STATS-FILE.
+           IF ST-FILE-STATUS = "00" THEN
+                 PERFORM UNTIL ST-EOF
+                       READ STATS-FILE NEXT RECORD
+                             AT END
+                                   MOVE 1 TO ST-EOF-SWITCH
+                             NOT AT END
+                                   ADD 1 TO ST-PLAYER-COUNT
+                                   ADD ST-WINS ST-LOSSES ST-DRAWS
+                                         TO ST-GAME-SUM
+                                   DISPLAY "  " ST-PLAYER-NAME
+                                         " - W:" ST-WINS
+                                         " L:" ST-LOSSES
+                                         " D:" ST-DRAWS
+                       END-READ
+                 END-PERFORM
+                 CLOSE STATS-FILE
+           END-IF.
+
+           DIVIDE ST-GAME-SUM BY 2 GIVING ST-GAME-TOTAL.
+           DISPLAY "TICTACTOE SESSIONS PLAYED (ALL-TIME): "
+                 ST-GAME-TOTAL.
+
+       PRINT-TOTALS SECTION.
+           COMPUTE TOTAL-SESSIONS = HS-SESSION-COUNT + ST-GAME-TOTAL.
+           DISPLAY "TOTAL (TODAY'S SNOBOL + ALL-TIME TICTACTOE): "
+                 TOTAL-SESSIONS.
