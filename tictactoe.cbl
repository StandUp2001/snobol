@@ -1,6 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TICTACTOE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "TTTSTAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-PLAYER-NAME
+               FILE STATUS IS ST-FILE-STATUS.
+           SELECT MATCH-FILE ASSIGN TO "TTTMATCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MR-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-FILE.
+       01  STATS-RECORD.
+           05 ST-PLAYER-NAME PIC X(8).
+           05 ST-WINS PIC 9(4) COMP.
+           05 ST-LOSSES PIC 9(4) COMP.
+           05 ST-DRAWS PIC 9(4) COMP.
+       FD  MATCH-FILE.
+       01  MATCH-RECORD.
+           05 MR-CELL PIC X OCCURS 9 TIMES.
+           05 MR-PLAYER PIC X OCCURS 2 TIMES.
+           05 MR-CURRENT PIC 9.
+           05 MR-VS-COMPUTER PIC 9.
+           05 MR-PLAYER-NAME PIC X(8) OCCURS 2 TIMES.
        WORKING-STORAGE SECTION.
        COPY "COPYBOOK/INPUT/DATA".
        01  COUNTS PIC 9.
@@ -15,6 +40,35 @@
        01  INPUT_NUMBER PIC 9 VALUE 0.
        01  EMPTY PIC 9 VALUE 1.
 
+       01  VS-COMPUTER PIC 9 VALUE 0.
+           88 VS-COMPUTER-ON VALUE 1.
+       01  COMPUTER-ANSWER PIC X VALUE SPACE.
+       01  OPPONENT-MARK PIC X VALUE SPACE.
+
+       01  WIN-LINES-LITERAL PIC X(24) VALUE
+               "123456789147258369159357".
+       01  WIN-LINES REDEFINES WIN-LINES-LITERAL.
+           05 WIN-LINE OCCURS 8 TIMES.
+               10 WIN-CELL PIC 9 OCCURS 3 TIMES.
+       01  WL-INDEX PIC 9 VALUE 0.
+       01  WL-CELL-INDEX PIC 9 VALUE 0.
+       01  WL-CELL-NO PIC 9 VALUE 0.
+       01  WL-TARGET-MARK PIC X VALUE SPACE.
+       01  WL-MARK-COUNT PIC 9 VALUE 0.
+       01  WL-EMPTY-CELL PIC 9 VALUE 0.
+
+       01  PLAYER-NAMES.
+           05 PLAYER-NAME OCCURS 2 TIMES PIC X(8) VALUE SPACES.
+       01  ST-FILE-STATUS PIC X(2) VALUE SPACES.
+       01  ST-FOUND-SWITCH PIC 9 VALUE 0.
+           88 ST-FOUND VALUE 1.
+
+       01  MR-FILE-STATUS PIC X(2) VALUE SPACES.
+       01  MR-FILE-NAME PIC X(8) VALUE "TTTMATCH".
+       01  MR-RESUME-ANSWER PIC X VALUE SPACE.
+       01  MATCH-RESUMED-SWITCH PIC 9 VALUE 0.
+           88 MATCH-RESUMED VALUE 1.
+
        PROCEDURE DIVISION.
        PERFORM GAME-INIT.
        PERFORM PLAY UNTIL WINNER NOT = ' ' OR EMPTY < 1.
@@ -24,19 +78,87 @@
        ELSE
            DISPLAY 'WINNER IS ' WINNER
        END-IF.
+       PERFORM UPDATE-STATS.
 
        STOP RUN.
 
        COPY "COPYBOOK/INPUT/FUNCTIONS".
 
        GAME-INIT SECTION.
-           PERFORM VARYING COUNTS FROM 0 BY 1 UNTIL COUNTS > 8
-               ADD 1 TO COUNTS
-               MOVE COUNTS TO BOARD(COUNTS)
-               SUBTRACT 1 FROM COUNTS
-           END-PERFORM.
-           MOVE "X" TO PLAYERS(1).
-           MOVE "O" TO PLAYERS(2).
+           PERFORM CHECK-SAVED-MATCH.
+           IF NOT MATCH-RESUMED
+               PERFORM VARYING COUNTS FROM 0 BY 1 UNTIL COUNTS > 8
+                   ADD 1 TO COUNTS
+                   MOVE COUNTS TO BOARD(COUNTS)
+                   SUBTRACT 1 FROM COUNTS
+               END-PERFORM
+               MOVE "X" TO PLAYERS(1)
+               MOVE "O" TO PLAYERS(2)
+           END-IF.
+
+           IF NOT MATCH-RESUMED
+               DISPLAY "PLAY AGAINST THE COMPUTER? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT COMPUTER-ANSWER
+               IF COMPUTER-ANSWER = "Y" OR COMPUTER-ANSWER = "y" THEN
+                   MOVE 1 TO VS-COMPUTER
+               END-IF
+
+               DISPLAY "PLAYER 1 NAME: " WITH NO ADVANCING
+               ACCEPT PLAYER-NAME(1)
+               IF VS-COMPUTER-ON
+                   MOVE "COMPUTER" TO PLAYER-NAME(2)
+               ELSE
+                   DISPLAY "PLAYER 2 NAME: " WITH NO ADVANCING
+                   ACCEPT PLAYER-NAME(2)
+               END-IF
+           END-IF.
+
+       CHECK-SAVED-MATCH SECTION.
+           MOVE 0 TO MATCH-RESUMED-SWITCH.
+           OPEN INPUT MATCH-FILE.
+           IF MR-FILE-STATUS = "00"
+               DISPLAY "SAVED MATCH FOUND. RESUME? (Y/N): "
+                   WITH NO ADVANCING
+               ACCEPT MR-RESUME-ANSWER
+               IF MR-RESUME-ANSWER = "Y" OR MR-RESUME-ANSWER = "y"
+                   READ MATCH-FILE
+                   PERFORM LOAD-BOARD-CELL VARYING COUNTS FROM 1 BY 1
+                       UNTIL COUNTS > 9
+                   MOVE MR-PLAYER(1) TO PLAYERS(1)
+                   MOVE MR-PLAYER(2) TO PLAYERS(2)
+                   MOVE MR-CURRENT TO CURRENT
+                   MOVE MR-VS-COMPUTER TO VS-COMPUTER
+                   MOVE MR-PLAYER-NAME(1) TO PLAYER-NAME(1)
+                   MOVE MR-PLAYER-NAME(2) TO PLAYER-NAME(2)
+                   MOVE 1 TO MATCH-RESUMED-SWITCH
+                   CLOSE MATCH-FILE
+                   CALL "CBL_DELETE_FILE" USING MR-FILE-NAME
+               ELSE
+                   CLOSE MATCH-FILE
+               END-IF
+           ELSE
+               CLOSE MATCH-FILE
+           END-IF.
+
+       LOAD-BOARD-CELL SECTION.
+           MOVE MR-CELL(COUNTS) TO BOARD(COUNTS).
+
+       SAVE-BOARD-CELL SECTION.
+           MOVE BOARD(COUNTS) TO MR-CELL(COUNTS).
+
+       SAVE-MATCH SECTION.
+           PERFORM SAVE-BOARD-CELL VARYING COUNTS FROM 1 BY 1
+               UNTIL COUNTS > 9.
+           MOVE PLAYERS(1) TO MR-PLAYER(1).
+           MOVE PLAYERS(2) TO MR-PLAYER(2).
+           MOVE CURRENT TO MR-CURRENT.
+           MOVE VS-COMPUTER TO MR-VS-COMPUTER.
+           MOVE PLAYER-NAME(1) TO MR-PLAYER-NAME(1).
+           MOVE PLAYER-NAME(2) TO MR-PLAYER-NAME(2).
+           OPEN OUTPUT MATCH-FILE.
+           WRITE MATCH-RECORD.
+           CLOSE MATCH-FILE.
 
        DRAW-BOARD SECTION.
            CALL "timeout" USING BY VALUE 0.
@@ -90,23 +212,91 @@
            END-PERFORM.
 
        PLACE-INPUT SECTION.
-           STRING "PLAYER " PLAYERS(CURRENT) " ENTER YOUR MOVE (1-9): "
-               DELIMITED BY SIZE INTO INPUT_DATA.
-           PERFORM INPUT_FUNCTION.
-           ACCEPT INPUT_TEXT.
-
-           IF INPUT_TEXT > 0 AND INPUT_TEXT < 10
-               MOVE INPUT_TEXT TO INPUT_NUMBER
-               DISPLAY "INPUT NUMBER IS " INPUT_NUMBER
-               IF BOARD(INPUT_NUMBER) = "X"
-                   OR BOARD(INPUT_NUMBER) = "O"
-                   DISPLAY "NUMBER ALREADY USED"
-                   MOVE 0 TO INPUT_NUMBER
+           IF CURRENT = 2 AND VS-COMPUTER-ON
+               PERFORM COMPUTER-MOVE
+           ELSE
+               STRING "PLAYER " PLAYERS(CURRENT)
+                   " ENTER YOUR MOVE (1-9) OR S TO SAVE AND EXIT: "
+                   DELIMITED BY SIZE INTO INPUT_DATA
+               PERFORM INPUT_FUNCTION
+
+               IF INPUT_SAVE_REQUESTED
+                   PERFORM SAVE-MATCH
+                   DISPLAY "MATCH SAVED. COME BACK ANY TIME."
+                   STOP RUN
                ELSE
-                   PERFORM UPDATE-BOARD
+                   IF INPUT_IS_VALID
+                       MOVE INPUT_TEXT TO INPUT_NUMBER
+                       DISPLAY "INPUT NUMBER IS " INPUT_NUMBER
+                       IF BOARD(INPUT_NUMBER) = "X"
+                           OR BOARD(INPUT_NUMBER) = "O"
+                           DISPLAY "NUMBER ALREADY USED"
+                           MOVE 0 TO INPUT_NUMBER
+                       ELSE
+                           PERFORM UPDATE-BOARD
+                       END-IF
+                   END-IF
                END-IF
+           END-IF.
+
+       COMPUTER-MOVE SECTION.
+           IF CURRENT = 1
+               MOVE PLAYERS(2) TO OPPONENT-MARK
+           ELSE
+               MOVE PLAYERS(1) TO OPPONENT-MARK
+           END-IF.
+
+           MOVE 0 TO INPUT_NUMBER.
+           PERFORM TRY-WIN-LINE VARYING WL-INDEX FROM 1 BY 1
+               UNTIL WL-INDEX > 8 OR INPUT_NUMBER NOT = 0.
+
+           IF INPUT_NUMBER = 0
+               PERFORM TRY-BLOCK-LINE VARYING WL-INDEX FROM 1 BY 1
+                   UNTIL WL-INDEX > 8 OR INPUT_NUMBER NOT = 0
+           END-IF.
+
+           IF INPUT_NUMBER = 0
+               PERFORM PICK-FIRST-EMPTY VARYING COUNTS FROM 1 BY 1
+                   UNTIL COUNTS > 9 OR INPUT_NUMBER NOT = 0
+           END-IF.
+
+           DISPLAY "COMPUTER PLAYS " INPUT_NUMBER.
+           PERFORM UPDATE-BOARD.
+
+       TRY-WIN-LINE SECTION.
+           MOVE PLAYERS(CURRENT) TO WL-TARGET-MARK.
+           MOVE 0 TO WL-MARK-COUNT.
+           MOVE 0 TO WL-EMPTY-CELL.
+           PERFORM SCAN-WIN-CELL VARYING WL-CELL-INDEX FROM 1 BY 1
+               UNTIL WL-CELL-INDEX > 3.
+           IF WL-MARK-COUNT = 2 AND WL-EMPTY-CELL NOT = 0
+               MOVE WL-EMPTY-CELL TO INPUT_NUMBER
+           END-IF.
+
+       TRY-BLOCK-LINE SECTION.
+           MOVE OPPONENT-MARK TO WL-TARGET-MARK.
+           MOVE 0 TO WL-MARK-COUNT.
+           MOVE 0 TO WL-EMPTY-CELL.
+           PERFORM SCAN-WIN-CELL VARYING WL-CELL-INDEX FROM 1 BY 1
+               UNTIL WL-CELL-INDEX > 3.
+           IF WL-MARK-COUNT = 2 AND WL-EMPTY-CELL NOT = 0
+               MOVE WL-EMPTY-CELL TO INPUT_NUMBER
+           END-IF.
+
+       SCAN-WIN-CELL SECTION.
+           MOVE WIN-CELL(WL-INDEX, WL-CELL-INDEX) TO WL-CELL-NO.
+           IF BOARD(WL-CELL-NO) = WL-TARGET-MARK
+               ADD 1 TO WL-MARK-COUNT
            ELSE
-                DISPLAY "INVALID NUMBER"
+               IF BOARD(WL-CELL-NO) NOT = "X" AND
+                   BOARD(WL-CELL-NO) NOT = "O"
+                   MOVE WL-CELL-NO TO WL-EMPTY-CELL
+               END-IF
+           END-IF.
+
+       PICK-FIRST-EMPTY SECTION.
+           IF BOARD(COUNTS) NOT = "X" AND BOARD(COUNTS) NOT = "O"
+               MOVE COUNTS TO INPUT_NUMBER
            END-IF.
 
        UPDATE-BOARD SECTION.
@@ -116,3 +306,45 @@
            ELSE
                MOVE 1 TO CURRENT
            END-IF.
+
+       UPDATE-STATS SECTION.
+           OPEN I-O STATS-FILE.
+           IF ST-FILE-STATUS = "35"
+               OPEN OUTPUT STATS-FILE
+               CLOSE STATS-FILE
+               OPEN I-O STATS-FILE
+           END-IF.
+           PERFORM UPDATE-PLAYER-STAT VARYING COUNTS FROM 1 BY 1
+               UNTIL COUNTS > 2.
+           CLOSE STATS-FILE.
+
+       UPDATE-PLAYER-STAT SECTION.
+           MOVE PLAYER-NAME(COUNTS) TO ST-PLAYER-NAME.
+           MOVE 0 TO ST-FOUND-SWITCH.
+           READ STATS-FILE
+               INVALID KEY
+                   MOVE 0 TO ST-WINS
+                   MOVE 0 TO ST-LOSSES
+                   MOVE 0 TO ST-DRAWS
+               NOT INVALID KEY
+                   MOVE 1 TO ST-FOUND-SWITCH
+           END-READ.
+
+           IF WINNER = ' '
+               ADD 1 TO ST-DRAWS
+           ELSE
+               IF PLAYERS(COUNTS) = WINNER
+                   ADD 1 TO ST-WINS
+               ELSE
+                   ADD 1 TO ST-LOSSES
+               END-IF
+           END-IF.
+
+           IF ST-FOUND
+               REWRITE STATS-RECORD
+           ELSE
+               WRITE STATS-RECORD
+           END-IF.
+
+           DISPLAY PLAYER-NAME(COUNTS) " - WINS: " ST-WINS
+               " LOSSES: " ST-LOSSES " DRAWS: " ST-DRAWS.
