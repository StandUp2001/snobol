@@ -1,13 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SNOBOL.
       *A SNAKE GAME IN COBOL
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIGH-SCORE-FILE ASSIGN TO "HISCORE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HS-KEY
+               FILE STATUS IS HS-FILE-STATUS.
+
+           SELECT GAME-CONFIG-FILE ASSIGN TO "GAMECFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CFG-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "SNKSAVE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RS-FILE-STATUS.
+
+           SELECT MOVE-LOG-FILE ASSIGN TO "SNKLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ML-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIGH-SCORE-FILE.
+       01  HIGH-SCORE-RECORD.
+           05 HS-KEY.
+               10 HS-OPERATOR-ID PIC X(08).
+               10 HS-SEQ-NO PIC 9(06).
+           05 HS-DATE PIC X(08).
+           05 HS-SCORE PIC 9(03).
+
+       FD  GAME-CONFIG-FILE.
+       01  GAME-CONFIG-RECORD.
+           05 CFG-BOARD-CODE PIC X(1).
+           05 CFG-SPEED-CODE PIC X(1).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RS-ROW-LEN PIC 9(2) USAGE IS COMP.
+           05 RS-SNAKE-LEN PIC 9(3) USAGE IS COMP.
+           05 RS-OLD-DIRECTION PIC 9(1).
+           05 RS-FOOD-DATA.
+               10 RS-FOOD-ITEM OCCURS 3 TIMES.
+                   15 RS-FOOD-X PIC 9(2).
+                   15 RS-FOOD-Y PIC 9(2).
+                   15 RS-FOOD-ACTIVE PIC 9(1).
+           05 RS-SNAKE-DATA.
+               10 RS-SNAKE-PART OCCURS 225 TIMES.
+                   15 RS-SNAKE-X PIC 9(2).
+                   15 RS-SNAKE-Y PIC 9(2).
+           05 RS-OBSTACLE-DATA.
+               10 RS-OBSTACLE-ITEM OCCURS 5 TIMES.
+                   15 RS-OBSTACLE-X PIC 9(2).
+                   15 RS-OBSTACLE-Y PIC 9(2).
+
+       FD  MOVE-LOG-FILE.
+       01  MOVE-LOG-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 ASCII-W PIC 9(3) USAGE IS COMP VALUE 119.
        01 ASCII-A PIC 9(3) USAGE IS COMP VALUE 97.
        01 ASCII-S PIC 9(3) USAGE IS COMP VALUE 115.
        01 ASCII-D PIC 9(3) USAGE IS COMP VALUE 100.
        01 ASCII-Q PIC 9(3) USAGE IS COMP VALUE 113.
+       01 ASCII-C PIC 9(3) USAGE IS COMP VALUE 99.
 
        01 DIR-UP PIC 9(1) VALUE 1.
        01 DIR-LEFT PIC 9(1) VALUE 2.
@@ -22,10 +80,19 @@
        01 OLD-DIRECTION PIC 9(1) VALUE 3.
        01 CUR-DIRECTION PIC 9(1) VALUE 3.
 
-       01 ROW_LEN PIC 9 USAGE IS COMP VALUE 9.
+       01 ROW_LEN PIC 9(2) USAGE IS COMP VALUE 9.
+
+       01 CFG-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 CFG-BOARD-SIZE PIC X(1) VALUE "E".
+             88 CFG-BOARD-EASY VALUE "E".
+             88 CFG-BOARD-HARD VALUE "H".
+       01 CFG-SPEED-TIER PIC X(1) VALUE "S".
+             88 CFG-SPEED-SLOW VALUE "S".
+             88 CFG-SPEED-FAST VALUE "F".
 
        01 SNAKE.
-             05 SNAKE-PART OCCURS 81 TIMES INDEXED BY SNAKE-INDEX.
+      *    SNAKE-PART IS SIZED TO THE LARGEST SUPPORTED BOARD (15X15).
+             05 SNAKE-PART OCCURS 225 TIMES INDEXED BY SNAKE-INDEX.
              10 SNAKE-X PIC 9(2).
              10 SNAKE-Y PIC 9(2).
        01 SNAKE-LEN PIC 9(2) USAGE IS COMP VALUE 1.
@@ -33,15 +100,35 @@
              10 NEXT-SNAKE-X PIC 9(2).
              10 NEXT-SNAKE-Y PIC 9(2).
 
-       01 FOOD.
-             05 FOOD-X PIC 9(2).
-             05 FOOD-Y PIC 9(2).
+       01 FOOD-MAX PIC 9(1) USAGE IS COMP VALUE 3.
+       01 FOOD-TABLE.
+             05 FOOD-ITEM OCCURS 3 TIMES INDEXED BY FOOD-INDEX.
+             10 FOOD-X PIC 9(2).
+             10 FOOD-Y PIC 9(2).
+             10 FOOD-ACTIVE PIC 9(1) VALUE 0.
+                   88 FOOD-IS-ACTIVE VALUE 1.
+
+       01 OBSTACLE-MAX PIC 9(2) USAGE IS COMP VALUE 5.
+       01 OBSTACLE-TABLE.
+             05 OBSTACLE-ITEM OCCURS 5 TIMES INDEXED BY OBSTACLE-INDEX.
+             10 OBSTACLE-X PIC 9(2).
+             10 OBSTACLE-Y PIC 9(2).
 
        01 GAME-SCREEN.
-           05 SCREEN-ROW OCCURS 9 TIMES.
-           10 SCREEN-PIXEL PIC X(1) VALUE '.' OCCURS 9 TIMES.
-           10 SCREEN-NL PIC 9(1) USAGE IS COMP VALUE 9.
-           05 SCREEN-NULL PIC 9(1) USAGE IS COMP VALUE 0.
+           05 SCREEN-ROW OCCURS 1 TO 15 TIMES DEPENDING ON ROW_LEN.
+           10 SCREEN-PIXEL PIC X(1) VALUE '.'
+                 OCCURS 1 TO 15 TIMES DEPENDING ON ROW_LEN.
+
+      *    PRINT-SCREEN IS BUILT FRESH EACH DRAW FROM SCREEN-PIXEL
+      *    BELOW, SINCE GAME-SCREEN'S OWN LENGTH IS ONLY CORRECT AT
+      *    THE COMPILED MAXIMUM BOARD SIZE (GNUCOBOL DOES NOT COMPACT
+      *    A GROUP CARRYING TWO OCCURS DEPENDING ON THE SAME COUNTER).
+      *    IT IS SIZED FOR THE LARGEST SUPPORTED BOARD: 15 ROWS OF
+      *    15 PIXELS PLUS A ROW SEPARATOR EACH, PLUS A TERMINATOR.
+       01 PRINT-SCREEN PIC X(241) VALUE SPACES.
+       01 PS-INDEX PIC 9(4) USAGE IS COMP VALUE 1.
+       01 PS-ROW PIC 9(2) USAGE IS COMP VALUE 0.
+       01 PS-COL PIC 9(2) USAGE IS COMP VALUE 0.
 
        01 CREATE-MORE-FOOD PIC 9(1) VALUE 1.
        01 SNAKE-GREW PIC 9(1) VALUE 1.
@@ -49,26 +136,205 @@
        01 MS-COUNT PIC 9(3) USAGE IS COMP.
        01 MS-MOVE-TIME PIC 9(3) USAGE IS COMP VALUE 350.
 
+       01 HS-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 HS-CURRENT-DATE PIC X(21).
+       01 HS-TOP-SCORE PIC 9(03) VALUE 0.
+       01 HS-TOP-OPERATOR PIC X(08) VALUE SPACES.
+       01 HS-EOF-SWITCH PIC 9(1) VALUE 0.
+             88 HS-EOF VALUE 1.
+
+       01 RS-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 RS-FILE-NAME PIC X(8) VALUE "SNKSAVE".
+       01 RS-RESUME-ANSWER PIC X(1) VALUE SPACE.
+       01 CKPT-COUNT PIC 9(5) USAGE IS COMP VALUE 0.
+       01 CKPT-INTERVAL PIC 9(5) USAGE IS COMP VALUE 500.
+
+       01 ML-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 ML-TIMESTAMP PIC X(21).
+       01 ML-DIRECTION-TEXT PIC X(5) VALUE SPACES.
+       01 ML-SCORED-TEXT PIC X(3) VALUE SPACES.
+       01 ML-LINE PIC X(80) VALUE SPACES.
+
        PROCEDURE DIVISION.
        
        MAIN.
+           PERFORM LOAD-GAME-CONFIG.
+           PERFORM SHOW-TOP-SCORE.
+           PERFORM CHECK-RESTART.
+
            CALL "initscr".
            CALL "noecho".
            CALL "timeout" USING BY VALUE 0.
 
+           PERFORM GAME-LOOP WITH TEST AFTER UNTIL
+                 INPUT-CHAR = ASCII-Q.
+
+              STOP RUN.
+
+       LOAD-GAME-CONFIG.
+           OPEN INPUT GAME-CONFIG-FILE.
+           IF CFG-FILE-STATUS = "00" THEN
+                 READ GAME-CONFIG-FILE
+                       AT END
+                             CONTINUE
+                       NOT AT END
+                             MOVE CFG-BOARD-CODE TO CFG-BOARD-SIZE
+                             MOVE CFG-SPEED-CODE TO CFG-SPEED-TIER
+                 END-READ
+                 CLOSE GAME-CONFIG-FILE
+           END-IF.
+
+           IF CFG-BOARD-HARD THEN
+                 MOVE 15 TO ROW_LEN
+           ELSE
+                 MOVE 9 TO ROW_LEN
+           END-IF.
+
+           IF CFG-SPEED-FAST THEN
+                 MOVE 150 TO MS-MOVE-TIME
+           ELSE
+                 MOVE 350 TO MS-MOVE-TIME
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF RS-FILE-STATUS = "00" THEN
+                 CLOSE RESTART-FILE
+                 DISPLAY "SAVED GAME FOUND. RESUME IT? (Y/N): "
+                       WITH NO ADVANCING
+                 ACCEPT RS-RESUME-ANSWER
+                 IF RS-RESUME-ANSWER = "Y" OR
+                       RS-RESUME-ANSWER = "y" THEN
+                       PERFORM LOAD-CHECKPOINT
+                 ELSE
+                       PERFORM START-FRESH
+                 END-IF
+           ELSE
+                 PERFORM START-FRESH
+           END-IF.
+
+       START-FRESH.
            MOVE VIS-SNAKE TO SCREEN-PIXEL(1, 1).
            MOVE 1 TO SNAKE-X(1), SNAKE-Y(1).
-           PERFORM GAME-LOOP.
-      *    PERFORM GAME-LOOP WITH TEST AFTER UNTIL INPUT-CHAR = ASCII-Q.
+           PERFORM CREATE-OBSTACLES.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE
+                 AT END
+                       PERFORM START-FRESH
+                 NOT AT END
+                       IF RS-ROW-LEN NOT = ROW_LEN THEN
+                             DISPLAY "SAVED GAME WAS FOR A DIFFERENT "
+                                   "BOARD SIZE. STARTING OVER."
+                             PERFORM START-FRESH
+                       ELSE
+                             MOVE RS-SNAKE-LEN TO SNAKE-LEN
+                             MOVE RS-OLD-DIRECTION TO OLD-DIRECTION
+                             MOVE RS-OLD-DIRECTION TO CUR-DIRECTION
+                             MOVE RS-FOOD-DATA TO FOOD-TABLE
+                             MOVE RS-SNAKE-DATA TO SNAKE
+                             MOVE RS-OBSTACLE-DATA TO OBSTACLE-TABLE
+                             MOVE 0 TO CREATE-MORE-FOOD
+                             PERFORM DRAW-OBSTACLE-PIXEL VARYING
+                                   OBSTACLE-INDEX FROM 1 BY 1
+                                   UNTIL OBSTACLE-INDEX > OBSTACLE-MAX
+                             PERFORM DRAW-FOOD-PIXEL VARYING
+                                   FOOD-INDEX FROM 1 BY 1
+                                   UNTIL FOOD-INDEX > FOOD-MAX
+                             PERFORM DRAW-SNAKE-PIXEL VARYING
+                                   SNAKE-INDEX FROM 1 BY 1
+                                   UNTIL SNAKE-INDEX > SNAKE-LEN
+                       END-IF
+           END-READ.
+           CLOSE RESTART-FILE.
+
+       DRAW-OBSTACLE-PIXEL.
+           MOVE VIS-SNAKE TO SCREEN-PIXEL(OBSTACLE-Y(OBSTACLE-INDEX),
+                 OBSTACLE-X(OBSTACLE-INDEX)).
+
+       DRAW-FOOD-PIXEL.
+           IF FOOD-IS-ACTIVE(FOOD-INDEX) THEN
+                 MOVE VIS-FOOD TO SCREEN-PIXEL(FOOD-Y(FOOD-INDEX),
+                       FOOD-X(FOOD-INDEX))
+           END-IF.
 
-      *    PERFORM GAME-OVER.
-              STOP RUN.
+       DRAW-SNAKE-PIXEL.
+           MOVE VIS-SNAKE TO SCREEN-PIXEL(SNAKE-Y(SNAKE-INDEX),
+                 SNAKE-X(SNAKE-INDEX)).
+
+       CHECKPOINT-SAVE.
+           MOVE ROW_LEN TO RS-ROW-LEN.
+           MOVE SNAKE-LEN TO RS-SNAKE-LEN.
+           MOVE OLD-DIRECTION TO RS-OLD-DIRECTION.
+           MOVE FOOD-TABLE TO RS-FOOD-DATA.
+           MOVE SNAKE TO RS-SNAKE-DATA.
+           MOVE OBSTACLE-TABLE TO RS-OBSTACLE-DATA.
+
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       SHOW-TOP-SCORE.
+           MOVE 0 TO HS-TOP-SCORE.
+           MOVE SPACES TO HS-TOP-OPERATOR.
+           MOVE 0 TO HS-EOF-SWITCH.
+
+           OPEN INPUT HIGH-SCORE-FILE.
+           IF HS-FILE-STATUS = "00" THEN
+                 PERFORM UNTIL HS-EOF
+                       READ HIGH-SCORE-FILE NEXT RECORD
+                             AT END
+                                   MOVE 1 TO HS-EOF-SWITCH
+                             NOT AT END
+                                   IF HS-SCORE > HS-TOP-SCORE THEN
+                                         MOVE HS-SCORE TO HS-TOP-SCORE
+                                         MOVE HS-OPERATOR-ID TO
+                                               HS-TOP-OPERATOR
+                                   END-IF
+                       END-READ
+                 END-PERFORM
+                 CLOSE HIGH-SCORE-FILE
+           END-IF.
+
+           DISPLAY "TOP SCORE SO FAR: " HS-TOP-SCORE " BY "
+                 HS-TOP-OPERATOR.
 
        GAME-OVER.
            CALL "endwin".
            DISPLAY "GAME OVER MAN, GAME OVER! SCORE: "SNAKE-LEN.
+           PERFORM SAVE-HIGH-SCORE.
+           CALL "CBL_DELETE_FILE" USING RS-FILE-NAME.
            STOP RUN.
 
+       SAVE-HIGH-SCORE.
+           OPEN I-O HIGH-SCORE-FILE.
+           IF HS-FILE-STATUS = "35" THEN
+                 OPEN OUTPUT HIGH-SCORE-FILE
+                 CLOSE HIGH-SCORE-FILE
+                 OPEN I-O HIGH-SCORE-FILE
+           END-IF.
+
+           ACCEPT HS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           IF HS-OPERATOR-ID = SPACES THEN
+                 MOVE "OPERATOR" TO HS-OPERATOR-ID
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO HS-CURRENT-DATE.
+           MOVE HS-CURRENT-DATE(1:8) TO HS-DATE.
+           MOVE HS-CURRENT-DATE(9:6) TO HS-SEQ-NO.
+           MOVE SNAKE-LEN TO HS-SCORE.
+
+           MOVE "22" TO HS-FILE-STATUS.
+           PERFORM WRITE-HIGH-SCORE-RECORD UNTIL HS-FILE-STATUS = "00".
+           CLOSE HIGH-SCORE-FILE.
+
+       WRITE-HIGH-SCORE-RECORD.
+           WRITE HIGH-SCORE-RECORD.
+           IF HS-FILE-STATUS NOT = "00" THEN
+                 ADD 1 TO HS-SEQ-NO
+           END-IF.
+
        GAME-LOOP.
            IF CREATE-MORE-FOOD = 1 THEN
                  PERFORM CREATE-FOOD
@@ -83,12 +349,23 @@
                  MOVE 0 TO MS-COUNT
            END-IF.
 
+           IF CKPT-COUNT > CKPT-INTERVAL THEN
+                 PERFORM CHECKPOINT-SAVE
+                 MOVE 0 TO CKPT-COUNT
+           END-IF.
+
            CALL "usleep" USING BY VALUE 1.
            ADD 1 TO MS-COUNT.
+           ADD 1 TO CKPT-COUNT.
 
        INPUT-PARA.
            CALL "getch" RETURNING INPUT-CHAR.
 
+           IF INPUT-CHAR = ASCII-C THEN
+                 PERFORM CHECKPOINT-SAVE
+                 MOVE 0 TO CKPT-COUNT
+           END-IF.
+
            EVALUATE TRUE
                WHEN INPUT-CHAR = ASCII-W AND NOT OLD-DIRECTION =
                      DIR-DOWN
@@ -105,57 +382,144 @@
            END-EVALUATE.
 
        CREATE-FOOD.
-           PERFORM GENERATE-FOOD-LOCATION UNTIL SCREEN-PIXEL(FOOD-Y,
-           FOOD-X) = VIS-BLANK.
-           MOVE VIS-FOOD TO SCREEN-PIXEL(FOOD-Y, FOOD-X).
+           PERFORM PLACE-FOOD-ITEM VARYING FOOD-INDEX FROM 1 BY 1
+                 UNTIL FOOD-INDEX > FOOD-MAX.
            MOVE 0 TO CREATE-MORE-FOOD.
 
+       PLACE-FOOD-ITEM.
+           IF NOT FOOD-IS-ACTIVE(FOOD-INDEX) THEN
+                 PERFORM GENERATE-FOOD-LOCATION UNTIL
+                       SCREEN-PIXEL(FOOD-Y(FOOD-INDEX),
+                             FOOD-X(FOOD-INDEX)) = VIS-BLANK
+                 MOVE VIS-FOOD TO SCREEN-PIXEL(FOOD-Y(FOOD-INDEX),
+                       FOOD-X(FOOD-INDEX))
+                 MOVE 1 TO FOOD-ACTIVE(FOOD-INDEX)
+           END-IF.
+
        GENERATE-FOOD-LOCATION.
-           COMPUTE FOOD-X = FUNCTION RANDOM * 9 + 1.
-           COMPUTE FOOD-Y = FUNCTION RANDOM * 9 + 1.
+           COMPUTE FOOD-X(FOOD-INDEX) = FUNCTION RANDOM * ROW_LEN + 1.
+           COMPUTE FOOD-Y(FOOD-INDEX) = FUNCTION RANDOM * ROW_LEN + 1.
+
+       CREATE-OBSTACLES.
+           PERFORM PLACE-OBSTACLE VARYING OBSTACLE-INDEX FROM 1 BY 1
+                 UNTIL OBSTACLE-INDEX > OBSTACLE-MAX.
+
+       PLACE-OBSTACLE.
+           PERFORM GENERATE-OBSTACLE-LOCATION UNTIL
+                 SCREEN-PIXEL(OBSTACLE-Y(OBSTACLE-INDEX),
+                       OBSTACLE-X(OBSTACLE-INDEX)) = VIS-BLANK
+                 AND NOT (OBSTACLE-X(OBSTACLE-INDEX) = 1 AND
+                       OBSTACLE-Y(OBSTACLE-INDEX) = 1).
+           MOVE VIS-SNAKE TO SCREEN-PIXEL(OBSTACLE-Y(OBSTACLE-INDEX),
+                 OBSTACLE-X(OBSTACLE-INDEX)).
+
+       GENERATE-OBSTACLE-LOCATION.
+           COMPUTE OBSTACLE-X(OBSTACLE-INDEX) = FUNCTION RANDOM *
+                 ROW_LEN + 1.
+           COMPUTE OBSTACLE-Y(OBSTACLE-INDEX) = FUNCTION RANDOM *
+                 ROW_LEN + 1.
 
        DRAW.
-           CALL "printw" USING GAME-SCREEN.
+           PERFORM BUILD-PRINT-SCREEN.
+           CALL "printw" USING PRINT-SCREEN.
            CALL "printw" USING "SCORE: %D", BY VALUE SNAKE-LEN.
 
+       BUILD-PRINT-SCREEN.
+           MOVE 1 TO PS-INDEX.
+           PERFORM BUILD-SCREEN-ROW VARYING PS-ROW FROM 1 BY 1
+                 UNTIL PS-ROW > ROW_LEN.
+           MOVE X"00" TO PRINT-SCREEN(PS-INDEX:1).
+
+       BUILD-SCREEN-ROW.
+           PERFORM BUILD-SCREEN-COL VARYING PS-COL FROM 1 BY 1
+                 UNTIL PS-COL > ROW_LEN.
+           MOVE X"09" TO PRINT-SCREEN(PS-INDEX:1).
+           ADD 1 TO PS-INDEX.
+
+       BUILD-SCREEN-COL.
+           MOVE SCREEN-PIXEL(PS-ROW, PS-COL) TO
+                 PRINT-SCREEN(PS-INDEX:1).
+           ADD 1 TO PS-INDEX.
+
 
 
        SHIFT-SNAKE.
            COMPUTE SNAKE-X(SNAKE-INDEX) = SNAKE-X(SNAKE-INDEX - 1).
            COMPUTE SNAKE-Y(SNAKE-INDEX) = SNAKE-Y(SNAKE-INDEX - 1).
 
+       CHECK-FOOD-EATEN.
+           IF FOOD-IS-ACTIVE(FOOD-INDEX) AND
+                 NEXT-SNAKE-X = FOOD-X(FOOD-INDEX) AND
+                 NEXT-SNAKE-Y = FOOD-Y(FOOD-INDEX) THEN
+                 ADD 1 TO SNAKE-LEN
+                 COMPUTE SNAKE-X(SNAKE-LEN) = SNAKE-X(SNAKE-LEN - 1)
+                 COMPUTE SNAKE-Y(SNAKE-LEN) = SNAKE-Y(SNAKE-LEN - 1)
+                 MOVE 0 TO FOOD-ACTIVE(FOOD-INDEX)
+                 MOVE 1 TO CREATE-MORE-FOOD
+                 MOVE 1 TO SNAKE-GREW
+           END-IF.
+
        HANDLE-MOVE.
            PERFORM GET-NEXT-POS.
 
            MOVE 0 TO SNAKE-GREW.
 
            IF SCREEN-PIXEL(NEXT-SNAKE-Y, NEXT-SNAKE-X) = "O" THEN
+                 PERFORM LOG-MOVE
                  PERFORM GAME-OVER
            ELSE
-                 IF NEXT-SNAKE-X = FOOD-X AND NEXT-SNAKE-Y = FOOD-Y THEN
-                       ADD 1 TO SNAKE-LEN
-                       COMPUTE SNAKE-X(SNAKE-LEN) = SNAKE-X(
-                             SNAKE-LEN - 1)
-                       COMPUTE SNAKE-Y(SNAKE-LEN) = SNAKE-Y(
-                             SNAKE-LEN - 1)
-                       MOVE 1 TO CREATE-MORE-FOOD
-                       MOVE 1 TO SNAKE-GREW
-                  END-IF
-           END-IF.
-
-           MOVE VIS-SNAKE TO SCREEN-PIXEL(NEXT-SNAKE-Y, NEXT-SNAKE-X).
-           IF SNAKE-GREW = 0 THEN
-                 MOVE VIS-BLANK TO SCREEN-PIXEL(SNAKE-Y(SNAKE-LEN),
-                       SNAKE-X(SNAKE-LEN))
-           END-IF.
-
-           PERFORM SHIFT-SNAKE VARYING SNAKE-INDEX FROM SNAKE-LEN BY -1
-                 UNTIL SNAKE-INDEX = 1.
-      
-           MOVE NEXT-SNAKE-X TO SNAKE-X(1).
-           MOVE NEXT-SNAKE-Y TO SNAKE-Y(1).
-           
-           MOVE CUR-DIRECTION TO OLD-DIRECTION.
+                 PERFORM CHECK-FOOD-EATEN VARYING FOOD-INDEX FROM 1
+                       BY 1 UNTIL FOOD-INDEX > FOOD-MAX
+
+                 MOVE VIS-SNAKE TO
+                       SCREEN-PIXEL(NEXT-SNAKE-Y, NEXT-SNAKE-X)
+                 IF SNAKE-GREW = 0 THEN
+                       MOVE VIS-BLANK TO SCREEN-PIXEL(
+                             SNAKE-Y(SNAKE-LEN), SNAKE-X(SNAKE-LEN))
+                 END-IF
+
+                 PERFORM SHIFT-SNAKE VARYING SNAKE-INDEX FROM
+                       SNAKE-LEN BY -1 UNTIL SNAKE-INDEX = 1
+
+                 MOVE NEXT-SNAKE-X TO SNAKE-X(1)
+                 MOVE NEXT-SNAKE-Y TO SNAKE-Y(1)
+
+                 MOVE CUR-DIRECTION TO OLD-DIRECTION
+
+                 PERFORM LOG-MOVE
+           END-IF.
+
+       LOG-MOVE.
+           EVALUATE CUR-DIRECTION
+               WHEN DIR-UP
+                   MOVE "UP" TO ML-DIRECTION-TEXT
+               WHEN DIR-LEFT
+                   MOVE "LEFT" TO ML-DIRECTION-TEXT
+               WHEN DIR-DOWN
+                   MOVE "DOWN" TO ML-DIRECTION-TEXT
+               WHEN DIR-RIGHT
+                   MOVE "RIGHT" TO ML-DIRECTION-TEXT
+           END-EVALUATE.
+
+           IF SNAKE-GREW = 1 THEN
+                 MOVE "YES" TO ML-SCORED-TEXT
+           ELSE
+                 MOVE "NO " TO ML-SCORED-TEXT
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO ML-TIMESTAMP.
+           MOVE SPACES TO ML-LINE.
+           STRING ML-TIMESTAMP(1:15) " DIR=" ML-DIRECTION-TEXT
+                 " X=" NEXT-SNAKE-X " Y=" NEXT-SNAKE-Y
+                 " SCORED=" ML-SCORED-TEXT
+                 DELIMITED BY SIZE INTO ML-LINE.
+
+           OPEN EXTEND MOVE-LOG-FILE.
+           IF ML-FILE-STATUS = "35" THEN
+                 OPEN OUTPUT MOVE-LOG-FILE
+           END-IF.
+           WRITE MOVE-LOG-RECORD FROM ML-LINE.
+           CLOSE MOVE-LOG-FILE.
 
        GET-NEXT-POS.
            MOVE SNAKE-X(1) TO NEXT-SNAKE-X.
@@ -173,27 +537,27 @@
 
        GET-NEXT-POS-UP.
            IF SNAKE-Y(1) = 1 THEN
-                 MOVE 9 TO NEXT-SNAKE-Y
+                 MOVE ROW_LEN TO NEXT-SNAKE-Y
            ELSE
                  SUBTRACT 1 FROM SNAKE-Y(1) GIVING NEXT-SNAKE-Y
            END-IF.
 
        GET-NEXT-POS-LEFT.
            IF SNAKE-X(1) = 1 THEN
-                 MOVE 9 TO NEXT-SNAKE-X
+                 MOVE ROW_LEN TO NEXT-SNAKE-X
            ELSE
                  SUBTRACT 1 FROM SNAKE-X(1) GIVING NEXT-SNAKE-X
            END-IF.
 
        GET-NEXT-POS-DOWN.
-           IF SNAKE-Y(1) = 9 THEN
+           IF SNAKE-Y(1) = ROW_LEN THEN
                  MOVE 1 TO NEXT-SNAKE-Y
            ELSE
                  ADD 1 TO SNAKE-Y(1) GIVING NEXT-SNAKE-Y
            END-IF.
 
        GET-NEXT-POS-RIGHT.
-           IF SNAKE-X(1) = 9 THEN
+           IF SNAKE-X(1) = ROW_LEN THEN
                  MOVE 1 TO NEXT-SNAKE-X
            ELSE
                  ADD 1 TO SNAKE-X(1) GIVING NEXT-SNAKE-X
